@@ -1,25 +1,116 @@
       ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
+      * Author:        R. MENDEZ - OPERACIONES BATCH
+      * Installation:  CENTRO DE COMPUTO
+      * Date-Written:  2026-06-17
+      * Purpose:       Encabezado estandar de los reportes batch: nombre
+      *                del job y fecha de corrida en lugar de literales
+      *                fijos, para reutilizarlo como banner comun.
       * Tectonics: cobc
+      ******************************************************************
+      * MODIFICATION HISTORY
+      *  2026-06-17 RMM  TITULO y SALUDO dejan de ser literales fijos;
+      *                  se sustituyen por el nombre del job (leido del
+      *                  archivo de control del ciclo) y la fecha real
+      *                  de la corrida, para que el encabezado sirva de
+      *                  banner estandar en cualquier reporte batch.
+      *  2026-06-19 RMM  NUMERO deja de ser un literal fijo; se toma el
+      *                  numero de ciclo diario del archivo de control
+      *                  (CICLO-CTL-FILE) para que la corrida muestre
+      *                  el ciclo real que se ejecuto.
+      *  2026-07-08 RMM  Se agrega un pie de corrida (copybook CBRPTHDR)
+      *                  con fecha, registros leidos y errores, para
+      *                  que el banner no termine de golpe despues del
+      *                  ultimo DISPLAY como pasaba hasta ahora.
+      *  2026-07-15 RMM  Se reestructura en parrafos numerados
+      *                  (0000-MAINLINE/1000-INITIALIZE/2000-.../
+      *                  8000-TERMINATE), igual que el resto de los
+      *                  programas del ciclo. El encabezado pasa a
+      *                  armarse con RPT-HEADER-LINE (copybook CBRPTHDR,
+      *                  el mismo que ya se usaba solo para el pie) en
+      *                  vez del SALUDO/TITULO armado a mano con STRING.
+      *  2026-07-18 RMM  CICLO-CTL-FILE se marca OPTIONAL: un CYCLECTL
+      *                  ausente abortaba la corrida antes de llegar al
+      *                  AT END que ya fabricaba un nombre de job y un
+      *                  ciclo por defecto.
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. DIVISION_DE_PROCEDIMIENTOS.
+       PROGRAM-ID. TIPOVAR.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL CICLO-CTL-FILE ASSIGN TO "CYCLECTL"
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
+       FD  CICLO-CTL-FILE.
+       01  CICLO-CTL-REC.
+           05  CICLO-NOMBRE-JOB            PIC X(20).
+           05  CICLO-NUMERO                PIC 9(3).
+
        WORKING-STORAGE SECTION.
-       01  SALUDO PIC A(22).
-       01  TITULO PIC A(40) VALUE ' Tutorial de COBOL'.
-       01  NUMERO PIC 9(1) VALUE 5.
+       01  NUMERO                          PIC 9(3)    VALUE ZERO.
+
+       01  WS-FECHA-CORRIDA                PIC X(08).
+       01  WS-CONT-LEIDOS                  PIC 9(7)    VALUE ZERO.
+       01  WS-CONT-ERRORES                 PIC 9(7)    VALUE ZERO.
+
+       COPY CBRPTHDR.
 
        PROCEDURE DIVISION.
-       DISPLAY 'Hola mundo'.
-       MOVE "Bienvenido a mi canal" TO SALUDO.
-       DISPLAY "Muy buenas, " SALUDO.
-       DISPLAY "Titulo: "TITULO.
-       DISPLAY "Este es mi tutorial: " NUMERO.
-       STOP RUN.
-
-       END PROGRAM DIVISION_DE_PROCEDIMIENTOS.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-EXIT.
+           PERFORM 2000-DISPLAY-BANNER
+               THRU 2000-EXIT.
+           PERFORM 8000-TERMINATE
+               THRU 8000-EXIT.
+           STOP RUN.
+
+      *-----------------------------------------------------------*
+      *  1000-INITIALIZE - LEE EL REGISTRO DE CONTROL DEL CICLO Y *
+      *  FIJA LA FECHA DE CORRIDA.                                 *
+      *-----------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN INPUT CICLO-CTL-FILE.
+           READ CICLO-CTL-FILE
+               AT END
+                   MOVE "REPORTE BATCH" TO CICLO-NOMBRE-JOB
+                   MOVE ZERO TO CICLO-NUMERO
+                   ADD 1 TO WS-CONT-ERRORES
+               NOT AT END
+                   ADD 1 TO WS-CONT-LEIDOS
+           END-READ.
+           CLOSE CICLO-CTL-FILE.
+
+           MOVE CICLO-NUMERO TO NUMERO.
+           ACCEPT WS-FECHA-CORRIDA FROM DATE YYYYMMDD.
+       1000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *  2000-DISPLAY-BANNER - MUESTRA EL ENCABEZADO ESTANDAR Y EL *
+      *  NUMERO DE CICLO DE LA CORRIDA.                            *
+      *-----------------------------------------------------------*
+       2000-DISPLAY-BANNER.
+           MOVE CICLO-NOMBRE-JOB TO RPT-HDR-NOMBRE.
+           MOVE WS-FECHA-CORRIDA TO RPT-HDR-FECHA.
+           DISPLAY RPT-HEADER-LINE.
+           DISPLAY "Este es mi tutorial: " NUMERO.
+       2000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *  8000-TERMINATE - MUESTRA EL PIE DE CORRIDA.               *
+      *-----------------------------------------------------------*
+       8000-TERMINATE.
+           MOVE WS-FECHA-CORRIDA TO RPT-TRL-FECHA.
+           MOVE WS-CONT-LEIDOS TO RPT-TRL-REGISTROS.
+           MOVE WS-CONT-ERRORES TO RPT-TRL-ERRORES.
+           DISPLAY RPT-TRAILER-LINE.
+       8000-EXIT.
+           EXIT.
+
+       END PROGRAM TIPOVAR.
