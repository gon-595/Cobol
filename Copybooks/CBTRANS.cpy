@@ -0,0 +1,30 @@
+      ******************************************************************
+      * Copybook:  CBTRANS
+      * Purpose:   Registro de transaccion compartido entre CONDIF y
+      *            SUMAPGM, para que los importes y resultados de una
+      *            misma transaccion viajen entre ambos programas sin
+      *            que cada uno mantenga su propio formato de entrada
+      *            y salida.
+      * Modification History:
+      *  2026-06-22 RMM  Creacion del copybook a partir de los campos
+      *                  NUMI/NUM2/RESULTADO de CONDIF y
+      *                  NUM1/NUM2/RESULTADO..RESULTADO4 de SUMAPGM.
+      *  2026-07-10 RMM  NUM1, NUM2 y los cuatro RESULTADO se amplian
+      *                  a dos decimales (V99) para que los montos en
+      *                  centavos que se reconcilian a diario no se
+      *                  truncoen a numeros enteros.
+      ******************************************************************
+       01  TRX-REGISTRO.
+           05  TRX-ID                      PIC X(10).
+           05  TRX-NUM1                    PIC 9(4)V99.
+           05  TRX-NUM1-ALFA REDEFINES TRX-NUM1
+                                            PIC X(06).
+           05  TRX-NUM2                    PIC 9(4)V99.
+           05  TRX-NUM2-ALFA REDEFINES TRX-NUM2
+                                            PIC X(06).
+           05  TRX-RESULTADOS.
+               10  TRX-RESULTADO           PIC 9(5)V99.
+               10  TRX-RESULTADO2          PIC 9(5)V99.
+               10  TRX-RESULTADO3          PIC 9(5)V99.
+               10  TRX-RESULTADO4          PIC 9(5)V99.
+           05  TRX-CLASIFICACION           PIC X(10).
