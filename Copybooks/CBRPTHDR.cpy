@@ -0,0 +1,32 @@
+      ******************************************************************
+      * Copybook:  CBRPTHDR
+      * Purpose:   Encabezado y pie estandar para los reportes batch,
+      *            a partir de los mismos campos de banner (TITULO,
+      *            SALUDO, NUMERO) que tiposDeVariables.cbl. Cada
+      *            programa que produce un reporte lo incluye en su
+      *            WORKING-STORAGE y lo escribe al abrir y al cerrar
+      *            su archivo de salida, para que quede autocontenido
+      *            con encabezado y pie en vez de terminar de golpe
+      *            despues del ultimo detalle.
+      * Modification History:
+      *  2026-07-08 RMM  Creacion del copybook a partir del banner de
+      *                  tiposDeVariables.cbl.
+      ******************************************************************
+       01  RPT-HEADER-LINE.
+           05  FILLER                      PIC X(09)
+               VALUE "REPORTE: ".
+           05  RPT-HDR-NOMBRE              PIC X(20).
+           05  FILLER                      PIC X(09)
+               VALUE " - FECHA=".
+           05  RPT-HDR-FECHA               PIC X(08).
+
+       01  RPT-TRAILER-LINE.
+           05  FILLER                      PIC X(15)
+               VALUE "FIN DE REPORTE ".
+           05  RPT-TRL-FECHA               PIC X(08).
+           05  FILLER                      PIC X(12)
+               VALUE "  REGISTROS=".
+           05  RPT-TRL-REGISTROS           PIC Z(6)9.
+           05  FILLER                      PIC X(10)
+               VALUE "  ERRORES=".
+           05  RPT-TRL-ERRORES             PIC Z(6)9.
