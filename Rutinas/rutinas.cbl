@@ -1,27 +1,383 @@
       ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
+      * Author:        R. MENDEZ - OPERACIONES BATCH
+      * Installation:  CENTRO DE COMPUTO
+      * Date-Written:  2026-06-12
+      * Purpose:       Ejecuta las rutinas del ciclo nocturno (fases
+      *                RUTINA01 a RUTINA04).
       * Tectonics: cobc
+      ******************************************************************
+      * MODIFICATION HISTORY
+      *  2026-06-12 RMM  Se agrega un codigo de modo de corrida
+      *                  (WS-MODO-CORRIDA) que permite despachar
+      *                  directo a la fase solicitada en vez de
+      *                  forzar siempre la cadena completa
+      *                  RUTINA01->RUTINA03->RUTINA02->RUTINA04.
+      *  2026-06-15 RMM  Cada rutina deja una marca de avance en
+      *                  CHECKPOINT-FILE; el modo de corrida "R"
+      *                  reinicia en el paso siguiente al ultimo
+      *                  completado en vez de repetir toda la cadena.
+      *  2026-06-24 RMM  STOP RUN se cambia por GOBACK con RETURN-CODE
+      *                  para que el programa pueda ser invocado tanto
+      *                  de forma independiente como desde el driver
+      *                  del ciclo nocturno.
+      *  2026-07-03 RMM  Se agrega TRACE-FILE: cada vez que se entra a
+      *                  una RUTINA01-04 se deja una linea con el
+      *                  nombre de la rutina, el numero de secuencia
+      *                  dentro de la corrida y la hora, para poder
+      *                  reconstruir el orden real de ejecucion cuando
+      *                  hay reinicios.
+      *  2026-07-15 RMM  El modo de corrida ya no se pide por ACCEPT:
+      *                  se lee de un registro de control (CTRL-FILE),
+      *                  igual que CONDIF, para que la llamada desde el
+      *                  driver del ciclo nocturno no se quede esperando
+      *                  en consola; sin registro (o sin el archivo)
+      *                  se asume cadena completa, por lo que CTRL-FILE
+      *                  tambien se marca OPTIONAL. CHECKPOINT-FILE se
+      *                  marca OPTIONAL (el primer reinicio de la vida
+      *                  del archivo no debe abortar) y se reinicia al
+      *                  comienzo de toda corrida que no sea un
+      *                  reinicio, para que un reinicio de una noche no
+      *                  lea por error la marca "04" de la corrida
+      *                  anterior ya completa. Los modos 1-4 (solo esa
+      *                  rutina) dejan de encadenar a la siguiente fase
+      *                  dentro del cuerpo de la rutina, para que
+      *                  realmente corran una sola fase como dice su
+      *                  nombre.
+      *  2026-07-18 RMM  WS-SEQ-TRAZA ya no siempre arranca en cero: en
+      *                  un reinicio se recorre TRACE-FILE (todavia sin
+      *                  truncar) para retomar la ultima secuencia
+      *                  escrita por la corrida abortada, en vez de
+      *                  volver a numerar desde 1 y duplicar la
+      *                  secuencia de los pasos que ya habian quedado
+      *                  registrados. TRACE-FILE se marca OPTIONAL y se
+      *                  trunca al comienzo de toda corrida que no sea
+      *                  un reinicio, igual que CHECKPOINT-FILE.
+      *  2026-07-22 RMM  1200-REINICIALIZAR-CHECKPOINT y
+      *                  1300-REINICIALIZAR-TRAZA ya no se disparan para
+      *                  los modos 1-4 (solo esa rutina): quedaban en el
+      *                  mismo ELSE que el modo de cadena completa, asi
+      *                  que un rerun de una sola fase borraba el
+      *                  checkpoint y la traza de toda la corrida previa
+      *                  en vez de solo agregar su propia marca. Ahora
+      *                  el truncado se limita a WS-MODO-CADENA-COMPLETA
+      *                  y los modos 1-4 retoman la secuencia de la
+      *                  traza con 1050-DETERMINAR-SEQ-TRAZA, igual que
+      *                  ya hacia el modo de reinicio.
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. RUTINAS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL CTRL-FILE ASSIGN TO "RUTACTL"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO "RUTACKPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL TRACE-FILE ASSIGN TO "RUTATRAZ"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  CTRL-FILE.
+       01  CTRL-REC.
+           05  CTRL-MODO                   PIC X(01).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-REC.
+           05  CKPT-PASO                   PIC X(02).
+
+       FD  TRACE-FILE.
+       01  TRACE-REC                       PIC X(80).
+
        WORKING-STORAGE SECTION.
+       01  WS-MODO-CORRIDA                 PIC X(01)   VALUE "C".
+           88  WS-MODO-CADENA-COMPLETA                 VALUE "C".
+           88  WS-MODO-SOLO-RUTINA01                   VALUE "1".
+           88  WS-MODO-SOLO-RUTINA02                   VALUE "2".
+           88  WS-MODO-SOLO-RUTINA03                   VALUE "3".
+           88  WS-MODO-SOLO-RUTINA04                   VALUE "4".
+           88  WS-MODO-REINICIO                        VALUE "R".
+
+       01  WS-PASO-INICIO                  PIC X(02)   VALUE "01".
+
+       01  WS-ULTIMO-PASO                  PIC X(02)   VALUE SPACES.
+
+       01  WS-ENCADENAR-SW                 PIC X(01)   VALUE "S".
+           88  WS-ENCADENAR-SI                          VALUE "S".
+           88  WS-ENCADENAR-NO                          VALUE "N".
+
+       01  WS-CKPT-EOF-SW                  PIC X(01)   VALUE "N".
+           88  WS-CKPT-EOF-YES                          VALUE "Y".
+           88  WS-CKPT-EOF-NO                            VALUE "N".
+
+       01  WS-TRZ-EOF-SW                   PIC X(01)   VALUE "N".
+           88  WS-TRZ-EOF-YES                           VALUE "Y".
+           88  WS-TRZ-EOF-NO                             VALUE "N".
+
+       01  WS-HORA-TRAZA                   PIC X(08).
+       01  WS-SEQ-TRAZA                    PIC 9(02)   VALUE ZERO.
+
+       01  WS-TRAZA-LINE.
+           05  WS-TRZ-SEQ                  PIC Z9.
+           05  FILLER                      PIC X(02)   VALUE SPACES.
+           05  WS-TRZ-RUTINA                PIC X(10).
+           05  FILLER                      PIC X(02)   VALUE SPACES.
+           05  WS-TRZ-HORA                  PIC X(08).
+
        PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
+
+       0000-MAINLINE.
+           PERFORM 0500-LEER-MODO
+               THRU 0500-EXIT.
+
+           IF WS-MODO-REINICIO
+               PERFORM 1000-DETERMINAR-REINICIO
+                   THRU 1000-EXIT
+           ELSE
+               PERFORM 1100-FIJAR-PASO-INICIO
+                   THRU 1100-EXIT
+           END-IF.
+
+           IF WS-MODO-CADENA-COMPLETA
+               PERFORM 1200-REINICIALIZAR-CHECKPOINT
+                   THRU 1200-EXIT
+               PERFORM 1300-REINICIALIZAR-TRAZA
+                   THRU 1300-EXIT
+           ELSE
+               PERFORM 1050-DETERMINAR-SEQ-TRAZA
+                   THRU 1050-EXIT
+           END-IF.
+
+           EVALUATE WS-PASO-INICIO
+               WHEN "01"
+                   PERFORM RUTINA01 THRU RUTINA01-EXIT
+               WHEN "02"
+                   PERFORM RUTINA02 THRU RUTINA02-EXIT
+               WHEN "03"
+                   PERFORM RUTINA03 THRU RUTINA03-EXIT
+               WHEN "04"
+                   PERFORM RUTINA04 THRU RUTINA04-EXIT
+               WHEN OTHER
+                   DISPLAY "CICLO YA COMPLETO, NADA POR REINICIAR."
+           END-EVALUATE.
+
+           DISPLAY "Finaliza el programa.".
+           MOVE ZERO TO RETURN-CODE.
+           GOBACK.
+
+      *-----------------------------------------------------------*
+      *  0500-LEER-MODO - LEE DE CTRL-FILE EL MODO DE CORRIDA PARA *
+      *  NO INTERRUMPIR CON UN ACCEPT UNA LLAMADA DESATENDIDA DESDE*
+      *  EL DRIVER DEL CICLO NOCTURNO. SIN REGISTRO, SE ASUME LA   *
+      *  CADENA COMPLETA.                                          *
+      *-----------------------------------------------------------*
+       0500-LEER-MODO.
+           OPEN INPUT CTRL-FILE.
+           READ CTRL-FILE
+               AT END
+                   DISPLAY "RUTACTL SIN REGISTRO - SE USA MODO "
+                           "CADENA COMPLETA"
+                   SET WS-MODO-CADENA-COMPLETA TO TRUE
+               NOT AT END
+                   MOVE CTRL-MODO TO WS-MODO-CORRIDA
+           END-READ.
+           CLOSE CTRL-FILE.
+       0500-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *  1000-DETERMINAR-REINICIO - LEE CHECKPOINT-FILE Y UBICA   *
+      *  EL PASO SIGUIENTE AL ULTIMO COMPLETADO.                  *
+      *-----------------------------------------------------------*
+       1000-DETERMINAR-REINICIO.
+           OPEN INPUT CHECKPOINT-FILE.
+           PERFORM UNTIL WS-CKPT-EOF-YES
+               READ CHECKPOINT-FILE
+                   AT END
+                       SET WS-CKPT-EOF-YES TO TRUE
+                   NOT AT END
+                       MOVE CKPT-PASO TO WS-ULTIMO-PASO
+               END-READ
+           END-PERFORM.
+           CLOSE CHECKPOINT-FILE.
+
+           EVALUATE WS-ULTIMO-PASO
+               WHEN "01"
+                   MOVE "03" TO WS-PASO-INICIO
+               WHEN "03"
+                   MOVE "02" TO WS-PASO-INICIO
+               WHEN "02"
+                   MOVE "04" TO WS-PASO-INICIO
+               WHEN "04"
+                   MOVE "99" TO WS-PASO-INICIO
+               WHEN OTHER
+                   MOVE "01" TO WS-PASO-INICIO
+           END-EVALUATE.
+       1000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *  1100-FIJAR-PASO-INICIO - TRADUCE EL MODO DE CORRIDA EN EL *
+      *  PASO POR EL QUE DEBE EMPEZAR LA CADENA. LOS MODOS "SOLO   *
+      *  ESA RUTINA" ADEMAS APAGAN EL ENCADENAMIENTO, PARA QUE LA  *
+      *  RUTINA PEDIDA NO SIGA DISPARANDO LA SIGUIENTE FASE.       *
+      *-----------------------------------------------------------*
+       1100-FIJAR-PASO-INICIO.
+           EVALUATE TRUE
+               WHEN WS-MODO-SOLO-RUTINA01
+                   MOVE "01" TO WS-PASO-INICIO
+                   SET WS-ENCADENAR-NO TO TRUE
+               WHEN WS-MODO-SOLO-RUTINA02
+                   MOVE "02" TO WS-PASO-INICIO
+                   SET WS-ENCADENAR-NO TO TRUE
+               WHEN WS-MODO-SOLO-RUTINA03
+                   MOVE "03" TO WS-PASO-INICIO
+                   SET WS-ENCADENAR-NO TO TRUE
+               WHEN WS-MODO-SOLO-RUTINA04
+                   MOVE "04" TO WS-PASO-INICIO
+                   SET WS-ENCADENAR-NO TO TRUE
+               WHEN OTHER
+                   MOVE "01" TO WS-PASO-INICIO
+           END-EVALUATE.
+       1100-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *  1200-REINICIALIZAR-CHECKPOINT - BORRA CHECKPOINT-FILE AL  *
+      *  COMIENZO DE UNA CADENA COMPLETA NUEVA, PARA QUE           *
+      *  1000-DETERMINAR-REINICIO NUNCA LEA LA MARCA DE UNA CORRIDA*
+      *  ANTERIOR YA COMPLETA. UN RERUN DE UNA SOLA RUTINA (MODOS  *
+      *  1-4) O UN REINICIO NO PASAN POR AQUI: DEBEN CONSERVAR EL  *
+      *  CHECKPOINT DE LA CORRIDA QUE YA AVANZO.                   *
+      *-----------------------------------------------------------*
+       1200-REINICIALIZAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+       1200-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *  1050-DETERMINAR-SEQ-TRAZA - RECORRE TRACE-FILE (TODAVIA   *
+      *  NO TRUNCADO, YA SEA POR UN REINICIO O POR UN RERUN DE UNA *
+      *  SOLA RUTINA) Y DEJA EN WS-SEQ-TRAZA LA ULTIMA SECUENCIA   *
+      *  ESCRITA, PARA QUE 9100-REGISTRAR-TRAZA CONTINUE LA        *
+      *  NUMERACION EN VEZ DE VOLVER A EMPEZAR EN 1 Y DUPLICAR LA  *
+      *  SECUENCIA QUE YA QUEDO REGISTRADA.                        *
+      *-----------------------------------------------------------*
+       1050-DETERMINAR-SEQ-TRAZA.
+           MOVE ZERO TO WS-SEQ-TRAZA.
+           SET WS-TRZ-EOF-NO TO TRUE.
+           OPEN INPUT TRACE-FILE.
+           PERFORM UNTIL WS-TRZ-EOF-YES
+               READ TRACE-FILE INTO WS-TRAZA-LINE
+                   AT END
+                       SET WS-TRZ-EOF-YES TO TRUE
+                   NOT AT END
+                       MOVE WS-TRZ-SEQ TO WS-SEQ-TRAZA
+               END-READ
+           END-PERFORM.
+           CLOSE TRACE-FILE.
+       1050-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *  1300-REINICIALIZAR-TRAZA - BORRA TRACE-FILE AL COMIENZO   *
+      *  DE UNA CADENA COMPLETA NUEVA, IGUAL QUE                  *
+      *  1200-REINICIALIZAR-CHECKPOINT, PARA QUE UNA NOCHE NUEVA   *
+      *  EMPIECE LA SECUENCIA EN 1 EN VEZ DE SEGUIR ACUMULANDO     *
+      *  SOBRE LA TRAZA DE NOCHES ANTERIORES. UN RERUN DE UNA SOLA *
+      *  RUTINA O UN REINICIO NO PASAN POR AQUI.                   *
+      *-----------------------------------------------------------*
+       1300-REINICIALIZAR-TRAZA.
+           OPEN OUTPUT TRACE-FILE.
+           CLOSE TRACE-FILE.
+       1300-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *  9000-MARCAR-CHECKPOINT - AGREGA UNA MARCA DE AVANCE AL    *
+      *  ARCHIVO DE CHECKPOINT PARA EL PASO RECIBIDO.              *
+      *-----------------------------------------------------------*
+       9000-MARCAR-CHECKPOINT.
+           OPEN EXTEND CHECKPOINT-FILE.
+           WRITE CHECKPOINT-REC.
+           CLOSE CHECKPOINT-FILE.
+       9000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *  9100-REGISTRAR-TRAZA - AGREGA UNA LINEA A TRACE-FILE CON  *
+      *  LA RUTINA QUE SE ACABA DE EJECUTAR, SU SECUENCIA Y HORA.  *
+      *-----------------------------------------------------------*
+       9100-REGISTRAR-TRAZA.
+           ADD 1 TO WS-SEQ-TRAZA.
+           ACCEPT WS-HORA-TRAZA FROM TIME.
+           MOVE WS-SEQ-TRAZA TO WS-TRZ-SEQ.
+           MOVE WS-HORA-TRAZA TO WS-TRZ-HORA.
+           OPEN EXTEND TRACE-FILE.
+           WRITE TRACE-REC FROM WS-TRAZA-LINE.
+           CLOSE TRACE-FILE.
+       9100-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *  RUTINA01 - PRIMERA FASE DEL CICLO; ENCADENA A RUTINA03.  *
+      *-----------------------------------------------------------*
        RUTINA01.
-           DISPLAY "Esta es la rutina 1."
-           PERFORM RUTINA03.
+           DISPLAY "Esta es la rutina 1.".
+           MOVE "RUTINA01" TO WS-TRZ-RUTINA.
+           PERFORM 9100-REGISTRAR-TRAZA THRU 9100-EXIT.
+           MOVE "01" TO CKPT-PASO.
+           PERFORM 9000-MARCAR-CHECKPOINT THRU 9000-EXIT.
+           IF WS-ENCADENAR-SI
+               PERFORM RUTINA03 THRU RUTINA03-EXIT
+           END-IF.
+       RUTINA01-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *  RUTINA02 - ENCADENA A RUTINA04.                          *
+      *-----------------------------------------------------------*
        RUTINA02.
-           DISPLAY "Esta es la rutina 2."
-           PERFORM RUTINA04.
+           DISPLAY "Esta es la rutina 2.".
+           MOVE "RUTINA02" TO WS-TRZ-RUTINA.
+           PERFORM 9100-REGISTRAR-TRAZA THRU 9100-EXIT.
+           MOVE "02" TO CKPT-PASO.
+           PERFORM 9000-MARCAR-CHECKPOINT THRU 9000-EXIT.
+           IF WS-ENCADENAR-SI
+               PERFORM RUTINA04 THRU RUTINA04-EXIT
+           END-IF.
+       RUTINA02-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *  RUTINA03 - ENCADENA A RUTINA02.                          *
+      *-----------------------------------------------------------*
        RUTINA03.
-           DISPLAY "Esta es la rutina 3."
-           PERFORM RUTINA02.
+           DISPLAY "Esta es la rutina 3.".
+           MOVE "RUTINA03" TO WS-TRZ-RUTINA.
+           PERFORM 9100-REGISTRAR-TRAZA THRU 9100-EXIT.
+           MOVE "03" TO CKPT-PASO.
+           PERFORM 9000-MARCAR-CHECKPOINT THRU 9000-EXIT.
+           IF WS-ENCADENAR-SI
+               PERFORM RUTINA02 THRU RUTINA02-EXIT
+           END-IF.
+       RUTINA03-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *  RUTINA04 - ULTIMA FASE DEL CICLO.                        *
+      *-----------------------------------------------------------*
        RUTINA04.
-           DISPLAY "Esta es la rutina 4."
-           DISPLAY "Finaliza el programa."
-            STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+           DISPLAY "Esta es la rutina 4.".
+           MOVE "RUTINA04" TO WS-TRZ-RUTINA.
+           PERFORM 9100-REGISTRAR-TRAZA THRU 9100-EXIT.
+           MOVE "04" TO CKPT-PASO.
+           PERFORM 9000-MARCAR-CHECKPOINT THRU 9000-EXIT.
+       RUTINA04-EXIT.
+           EXIT.
+
+       END PROGRAM RUTINAS.
