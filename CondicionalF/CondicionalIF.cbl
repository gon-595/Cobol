@@ -1,35 +1,353 @@
       ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
+      * Author:        R. MENDEZ - OPERACIONES BATCH
+      * Installation:  CENTRO DE COMPUTO
+      * Date-Written:  2026-06-01
+      * Purpose:       Clasifica cada par de numeros de la transaccion
+      *                diaria como MAYOR o MENOR/IGUAL que el limite de
+      *                negocio, sobre el volumen completo del dia.
       * Tectonics: cobc
+      ******************************************************************
+      * MODIFICATION HISTORY
+      *  2026-06-01 RMM  Reemplazado el ACCEPT interactivo de NUMI/NUM2
+      *                  por lectura del archivo de transacciones diario
+      *                  (TRANS-FILE), para correr el dia completo sin
+      *                  atencion en consola.
+      *  2026-06-03 RMM  Se agrega el archivo de reporte fechado
+      *                  (REPORT-FILE) para dejar constancia de cada
+      *                  RESULTADO y su clasificacion para auditoria.
+      *  2026-06-05 RMM  El limite de 50 ya no va fijo en el IF; se lee
+      *                  de un registro de control (CTRL-FILE) al
+      *                  comienzo de la corrida para que operaciones lo
+      *                  pueda ajustar sin tocar el programa.
+      *  2026-06-22 RMM  TRANS-FILE pasa a usar el registro compartido
+      *                  TRX-REGISTRO (copybook CBTRANS) en vez de su
+      *                  propio layout NUMI/NUM2, para poder encadenar
+      *                  directo la salida de SUMAPGM como entrada de
+      *                  esta corrida.
+      *  2026-06-24 RMM  STOP RUN se cambia por GOBACK con RETURN-CODE
+      *                  para que el programa pueda ser invocado tanto
+      *                  de forma independiente como desde el driver
+      *                  del ciclo nocturno.
+      *  2026-06-28 RMM  La clasificacion binaria MAYOR/MENOR-IGUAL se
+      *                  reemplaza por tres niveles (BAJO/MEDIO/ALTO)
+      *                  contra dos quiebres configurables leidos de
+      *                  CTRL-FILE, para separar en el reporte de
+      *                  excepciones lo rutinario de lo que requiere
+      *                  escalamiento.
+      *  2026-06-30 RMM  Se acumulan contadores de BAJO/MEDIO/ALTO y el
+      *                  total general de RESULTADO durante la corrida;
+      *                  se muestran y se escriben al reporte al cierre
+      *                  para cuadrar el volumen del dia contra el de
+      *                  ayer sin tener que recalcularlo a mano.
+      *  2026-07-08 RMM  El encabezado literal se cambia por el patron
+      *                  estandar de encabezado/pie (copybook CBRPTHDR)
+      *                  y se agrega el pie con fecha, registros y
+      *                  errores, para que REPORT-FILE quede completo
+      *                  sin depender de los TOTALES como unico cierre.
+      *  2026-07-10 RMM  NUM1, NUM2 y RESULTADO ahora llegan con dos
+      *                  decimales (copybook CBTRANS, ampliado junto
+      *                  con SUMAPGM); el detalle y el total general
+      *                  de RESULTADO se amplian para no perder los
+      *                  centavos al mostrarlos.
+      *  2026-07-13 RMM  Se agrega RESULTS-INDEXED, indexado por
+      *                  TRX-ID, con el resultado y la clasificacion
+      *                  de cada transaccion de la corrida. El modo
+      *                  de ejecucion "C" (consulta) permite buscar
+      *                  una transaccion puntual por su ID despues de
+      *                  terminado el job, en vez de no tener forma de
+      *                  revisar el dato de entrada de una corrida ya
+      *                  cerrada; el modo "L" (lote, el de siempre) es
+      *                  el que queda en CTRL-FILE como valor por
+      *                  defecto para la corrida nocturna desatendida.
+      *  2026-07-15 RMM  Se quita el ADD que recalculaba TRX-RESULTADO
+      *                  a partir de NUM1/NUM2: esos campos ya llegan
+      *                  resueltos por SUMAPGM a traves del registro
+      *                  compartido (CBTRANS) y el ADD los pisaba con
+      *                  un valor nuevo sin relacion, dejando el
+      *                  reporte, los totales y RESULTS-INDEXED con la
+      *                  suma del propio CONDIF en vez del resultado
+      *                  real de la transaccion. Un TRX-ID duplicado en
+      *                  RESULTS-INDEXED ahora cuenta como error (antes
+      *                  solo se mostraba por consola) y RETURN-CODE
+      *                  queda distinto de cero si la corrida termino
+      *                  con errores.
+      *  2026-07-18 RMM  CTRL-FILE se marca OPTIONAL: un CTLPARM
+      *                  ausente (en vez de solo vacio) abortaba la
+      *                  corrida antes de llegar al AT END que ya
+      *                  asumia el modo lote por defecto. Se acorta el
+      *                  literal del encabezado de REPORT-FILE, que
+      *                  excedia el ancho de RPT-HDR-NOMBRE y se
+      *                  truncaba en el reporte.
+      *  2026-07-22 RMM  5000-CONSULTAR-TRANSACCION cuenta en
+      *                  WS-CONT-ERRORES una consulta cuyo TRX-ID no
+      *                  aparece en RESULTS-INDEXED, para que el modo
+      *                  consulta tambien termine con RETURN-CODE
+      *                  distinto de cero cuando no encuentra la
+      *                  transaccion pedida, en vez de salir siempre
+      *                  con RETURN-CODE cero igual que una consulta
+      *                  exitosa.
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. CONDIF.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO "TRANSIN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT REPORT-FILE ASSIGN TO "RPTOUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL CTRL-FILE ASSIGN TO "CTLPARM"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT RESULTS-INDEXED ASSIGN TO "CONDIDX"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS RI-TRX-ID.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  TRANS-FILE.
+       COPY CBTRANS.
+
+       FD  REPORT-FILE.
+       01  REPORT-REC                      PIC X(80).
+
+       FD  CTRL-FILE.
+       01  CTRL-REC.
+           05  CTRL-QUIEBRE-BAJO           PIC 9(5).
+           05  CTRL-QUIEBRE-ALTO           PIC 9(5).
+           05  CTRL-MODO                   PIC X(01).
+
+       FD  RESULTS-INDEXED.
+       01  RI-REGISTRO.
+           05  RI-TRX-ID                   PIC X(10).
+           05  RI-NUM1                     PIC 9(4)V99.
+           05  RI-NUM2                     PIC 9(4)V99.
+           05  RI-RESULTADO                PIC 9(5)V99.
+           05  RI-CLASIFICACION            PIC X(10).
+
        WORKING-STORAGE SECTION.
+       01  WS-QUIEBRE-BAJO                 PIC 9(5)    VALUE 50.
+       01  WS-QUIEBRE-ALTO                 PIC 9(5)    VALUE 100.
+
+       01  WS-FECHA-CORRIDA                PIC X(08).
+
+       COPY CBRPTHDR.
+
+       01  WS-MODO-CONDIF                  PIC X(01)   VALUE "L".
+           88  WS-MODO-LOTE                             VALUE "L".
+           88  WS-MODO-CONSULTA                         VALUE "C".
+
+       01  WS-CONSULTA-ID                  PIC X(10).
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SW                   PIC X(01)   VALUE "N".
+               88  WS-EOF-YES                          VALUE "Y".
+               88  WS-EOF-NO                            VALUE "N".
 
-       01  NUMI PIC 9(4).
-       01  NUM2 PIC 9(4).
-       01 RESULTADO PIC 9(5).
+       01  WS-TOTALES-CORRIDA.
+           05  WS-CONT-BAJO                PIC 9(7)    VALUE ZERO.
+           05  WS-CONT-MEDIO               PIC 9(7)    VALUE ZERO.
+           05  WS-CONT-ALTO                PIC 9(7)    VALUE ZERO.
+           05  WS-TOTAL-RESULTADO          PIC 9(9)V99 VALUE ZERO.
+           05  WS-CONT-REGISTROS           PIC 9(7)    VALUE ZERO.
+           05  WS-CONT-ERRORES             PIC 9(7)    VALUE ZERO.
 
+       01  WS-TOTALES-LINE.
+           05  FILLER                      PIC X(14)
+               VALUE "TOTALES: BAJO=".
+           05  WS-TOT-BAJO                 PIC Z(6)9.
+           05  FILLER                      PIC X(07)   VALUE " MEDIO=".
+           05  WS-TOT-MEDIO                PIC Z(6)9.
+           05  FILLER                      PIC X(06)   VALUE " ALTO=".
+           05  WS-TOT-ALTO                 PIC Z(6)9.
+           05  FILLER                      PIC X(07)   VALUE " TOTAL=".
+           05  WS-TOT-RESULTADO            PIC Z(8)9.99.
+
+       01  WS-REPORT-LINE.
+           05  WS-RPT-ID                   PIC X(10).
+           05  FILLER                      PIC X(02)   VALUE SPACES.
+           05  WS-RPT-NUMI                 PIC Z(3)9.99.
+           05  FILLER                      PIC X(03)   VALUE SPACES.
+           05  WS-RPT-NUM2                 PIC Z(3)9.99.
+           05  FILLER                      PIC X(03)   VALUE SPACES.
+           05  WS-RPT-RESULTADO            PIC Z(4)9.99.
+           05  FILLER                      PIC X(03)   VALUE SPACES.
+           05  WS-RPT-CLASIFICACION        PIC X(20).
 
        PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            DISPLAY "INgrese primer numero: "
-            ACCEPT NUMI.
 
-            DISPLAY "INgrese segundo numero: "
-            ACCEPT NUM2.
+       0000-MAINLINE.
+           PERFORM 0500-LEER-MODO
+               THRU 0500-EXIT.
 
-           ADD NUMI TO NUM2 GIVING RESULTADO.
+           IF WS-MODO-CONSULTA
+               PERFORM 5000-CONSULTAR-TRANSACCION
+                   THRU 5000-EXIT
+           ELSE
+               PERFORM 1000-INITIALIZE
+                   THRU 1000-EXIT
+               PERFORM 2000-PROCESS-TRANSACTIONS
+                   THRU 2000-EXIT
+                   UNTIL WS-EOF-YES
+               PERFORM 8000-TERMINATE
+                   THRU 8000-EXIT
+           END-IF.
 
-           IF RESULTADO >50
-               DISPLAY "EL RESULTADO ES MAYOR QUE 50"
+           IF WS-CONT-ERRORES > 0
+               MOVE 4 TO RETURN-CODE
            ELSE
-               DISPLAY "EL RSULTADO ES MENOR O IGUAL QUE 50"
-           END-IF
+               MOVE ZERO TO RETURN-CODE
+           END-IF.
+           GOBACK.
+
+      *-----------------------------------------------------------*
+      *  0500-LEER-MODO - LEE DE CTRL-FILE EL MODO DE EJECUCION   *
+      *  (L=LOTE, EL DE LA CORRIDA NOCTURNA; C=CONSULTA POR ID) Y *
+      *  LOS QUIEBRES DE CLASIFICACION, SIN INTERRUMPIR LA        *
+      *  CORRIDA DESATENDIDA CON UN ACCEPT.                       *
+      *-----------------------------------------------------------*
+       0500-LEER-MODO.
+           OPEN INPUT CTRL-FILE.
+           READ CTRL-FILE
+               AT END
+                   DISPLAY "CTLPARM SIN REGISTRO - SE USA MODO LOTE "
+                           "Y QUIEBRES " WS-QUIEBRE-BAJO
+                           " / " WS-QUIEBRE-ALTO
+               NOT AT END
+                   MOVE CTRL-MODO TO WS-MODO-CONDIF
+                   MOVE CTRL-QUIEBRE-BAJO TO WS-QUIEBRE-BAJO
+                   MOVE CTRL-QUIEBRE-ALTO TO WS-QUIEBRE-ALTO
+           END-READ.
+           CLOSE CTRL-FILE.
+       0500-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *  1000-INITIALIZE - ABRE LOS ARCHIVOS DE LA CORRIDA Y LEE  *
+      *  EL PRIMER REGISTRO DEL DIA.                              *
+      *-----------------------------------------------------------*
+       1000-INITIALIZE.
+           ACCEPT WS-FECHA-CORRIDA FROM DATE YYYYMMDD.
+
+           OPEN INPUT TRANS-FILE.
+           OPEN OUTPUT REPORT-FILE.
+           OPEN OUTPUT RESULTS-INDEXED.
+           MOVE "REPORTE CLASIFICAC." TO RPT-HDR-NOMBRE.
+           MOVE WS-FECHA-CORRIDA TO RPT-HDR-FECHA.
+           WRITE REPORT-REC FROM RPT-HEADER-LINE.
+           PERFORM 2900-READ-TRANS
+               THRU 2900-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *  2000-PROCESS-TRANSACTIONS - CLASIFICA UN PAR NUMI/NUM2,  *
+      *  LO ESCRIBE AL REPORTE Y AVANZA AL SIGUIENTE REGISTRO.    *
+      *-----------------------------------------------------------*
+       2000-PROCESS-TRANSACTIONS.
+           EVALUATE TRUE
+               WHEN TRX-RESULTADO < WS-QUIEBRE-BAJO
+                   DISPLAY "EL RESULTADO ES BAJO: " TRX-RESULTADO
+                   MOVE "BAJO" TO WS-RPT-CLASIFICACION
+                   ADD 1 TO WS-CONT-BAJO
+               WHEN TRX-RESULTADO > WS-QUIEBRE-ALTO
+                   DISPLAY "EL RESULTADO ES ALTO: " TRX-RESULTADO
+                   MOVE "ALTO" TO WS-RPT-CLASIFICACION
+                   ADD 1 TO WS-CONT-ALTO
+               WHEN OTHER
+                   DISPLAY "EL RESULTADO ES MEDIO: " TRX-RESULTADO
+                   MOVE "MEDIO" TO WS-RPT-CLASIFICACION
+                   ADD 1 TO WS-CONT-MEDIO
+           END-EVALUATE.
+           MOVE WS-RPT-CLASIFICACION TO TRX-CLASIFICACION.
+           ADD TRX-RESULTADO TO WS-TOTAL-RESULTADO.
+           ADD 1 TO WS-CONT-REGISTROS.
+
+           MOVE TRX-ID TO WS-RPT-ID.
+           MOVE TRX-NUM1 TO WS-RPT-NUMI.
+           MOVE TRX-NUM2 TO WS-RPT-NUM2.
+           MOVE TRX-RESULTADO TO WS-RPT-RESULTADO.
+           WRITE REPORT-REC FROM WS-REPORT-LINE.
+
+           MOVE TRX-ID TO RI-TRX-ID.
+           MOVE TRX-NUM1 TO RI-NUM1.
+           MOVE TRX-NUM2 TO RI-NUM2.
+           MOVE TRX-RESULTADO TO RI-RESULTADO.
+           MOVE TRX-CLASIFICACION TO RI-CLASIFICACION.
+           WRITE RI-REGISTRO
+               INVALID KEY
+                   DISPLAY "TRX-ID DUPLICADO EN RESULTS-INDEXED: "
+                           TRX-ID
+                   ADD 1 TO WS-CONT-ERRORES
+           END-WRITE.
+
+           PERFORM 2900-READ-TRANS
+               THRU 2900-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *  2900-READ-TRANS - LECTURA DE UN REGISTRO DEL ARCHIVO DE  *
+      *  TRANSACCIONES, CON MARCA DE FIN DE ARCHIVO.              *
+      *-----------------------------------------------------------*
+       2900-READ-TRANS.
+           READ TRANS-FILE
+               AT END
+                   SET WS-EOF-YES TO TRUE
+           END-READ.
+       2900-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *  8000-TERMINATE - CIERRA LOS ARCHIVOS DE LA CORRIDA.      *
+      *-----------------------------------------------------------*
+       8000-TERMINATE.
+           MOVE WS-CONT-BAJO TO WS-TOT-BAJO.
+           MOVE WS-CONT-MEDIO TO WS-TOT-MEDIO.
+           MOVE WS-CONT-ALTO TO WS-TOT-ALTO.
+           MOVE WS-TOTAL-RESULTADO TO WS-TOT-RESULTADO.
+           WRITE REPORT-REC FROM WS-TOTALES-LINE.
+           DISPLAY WS-TOTALES-LINE.
+
+           MOVE WS-FECHA-CORRIDA TO RPT-TRL-FECHA.
+           MOVE WS-CONT-REGISTROS TO RPT-TRL-REGISTROS.
+           MOVE WS-CONT-ERRORES TO RPT-TRL-ERRORES.
+           WRITE REPORT-REC FROM RPT-TRAILER-LINE.
+
+           CLOSE TRANS-FILE
+                 REPORT-FILE
+                 RESULTS-INDEXED.
+       8000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *  5000-CONSULTAR-TRANSACCION - BUSCA EN RESULTS-INDEXED EL *
+      *  RESULTADO Y LA CLASIFICACION DE UNA TRANSACCION PUNTUAL, *
+      *  DE UNA CORRIDA YA TERMINADA, POR SU TRX-ID.              *
+      *-----------------------------------------------------------*
+       5000-CONSULTAR-TRANSACCION.
+           DISPLAY "ID DE TRANSACCION A CONSULTAR: ".
+           ACCEPT WS-CONSULTA-ID.
+           MOVE WS-CONSULTA-ID TO RI-TRX-ID.
+
+           OPEN INPUT RESULTS-INDEXED.
+           READ RESULTS-INDEXED
+               INVALID KEY
+                   DISPLAY "TRANSACCION NO ENCONTRADA: " WS-CONSULTA-ID
+                   ADD 1 TO WS-CONT-ERRORES
+               NOT INVALID KEY
+                   DISPLAY "TRX-ID=" RI-TRX-ID
+                           " NUM1=" RI-NUM1
+                           " NUM2=" RI-NUM2
+                           " RESULTADO=" RI-RESULTADO
+                           " CLASIFICACION=" RI-CLASIFICACION
+           END-READ.
+           CLOSE RESULTS-INDEXED.
+       5000-EXIT.
+           EXIT.
 
-            STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+       END PROGRAM CONDIF.
