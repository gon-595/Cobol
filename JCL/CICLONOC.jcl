@@ -0,0 +1,77 @@
+//CICLONOC JOB (ACCTG),'OPERACIONES BATCH',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*-------------------------------------------------------------*
+//* MEMBER:   CICLONOC                                          *
+//* AUTHOR:   R. MENDEZ - OPERACIONES BATCH                     *
+//* PURPOSE:  Corre SUMAPGM y CONDIF contra el dataset diario    *
+//*           de transacciones como dos pasos de un mismo job,  *
+//*           verificando el condition code entre pasos, para   *
+//*           que el ciclo nocturno se pueda programar en el    *
+//*           scheduler en vez de lanzarse a mano desde terminal*
+//*-------------------------------------------------------------*
+//* MODIFICATION HISTORY
+//*  2026-07-06 RMM  Version inicial del job stream.
+//*  2026-07-15 RMM  Corrige el sentido del COND de STEP020: estaba
+//*                  al reves (saltaba CONDIF cuando SUMAPGM terminaba
+//*                  bien y lo corria cuando fallaba); ahora usa GE
+//*                  para saltarlo cuando STEP010 termina con RC >= 4.
+//*  2026-07-22 RMM  Se agrega STEP015 (IDCAMS) para definir el cluster
+//*                  VSAM de RESULTS-INDEXED y la DD CONDIDX en STEP020:
+//*                  CONDIF abre ese archivo por SELECT obligatorio (no
+//*                  OPTIONAL) y este job quedo sin el dataset desde que
+//*                  se agrego RESULTS-INDEXED a CONDIF.
+//*-------------------------------------------------------------*
+//*
+//STEP010  EXEC PGM=SUMAPGM
+//*-------------------------------------------------------------*
+//* PASO 1: CONCILIACION ARITMETICA DE PARES NUM1/NUM2 DEL       *
+//* DATASET DIARIO. GENERA EL DETALLE, EL CRUCE (XREF) QUE       *
+//* ALIMENTA A CONDIF, LOS RECHAZOS Y LA BITACORA DE AUDITORIA.  *
+//*-------------------------------------------------------------*
+//PARESIN  DD  DSN=PROD.DIARIO.PARES,DISP=SHR
+//SUMADET  DD  DSN=PROD.DIARIO.SUMA.DETALLE,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE)
+//SUMAXREF DD  DSN=PROD.DIARIO.SUMA.XREF,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE)
+//ERRSUMA  DD  DSN=PROD.DIARIO.SUMA.ERRORES,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE)
+//SUMAAUD  DD  DSN=PROD.DIARIO.SUMA.AUDIT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE)
+//SYSOUT   DD  SYSOUT=*
+//*
+//STEP015  EXEC PGM=IDCAMS,COND=(4,GE,STEP010)
+//*-------------------------------------------------------------*
+//* PASO 1B: DEFINE EL CLUSTER VSAM DE RESULTS-INDEXED ANTES DE  *
+//* QUE CONDIF LO ABRA EN STEP020. SE BORRA Y REDEFINE CADA      *
+//* NOCHE PARA QUE EL INDICE SOLO TENGA LAS TRANSACCIONES DEL    *
+//* DIA (IGUAL QUE EL RESTO DE LOS DATASETS DIARIOS DEL JOB).    *
+//*-------------------------------------------------------------*
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  *
+    DELETE PROD.DIARIO.CONDIF.INDICE CLUSTER
+    SET MAXCC=0
+    DEFINE CLUSTER (NAME(PROD.DIARIO.CONDIF.INDICE) -
+           INDEXED                                  -
+           RECORDSIZE(39 39)                        -
+           KEYS(10 0)                                -
+           TRACKS(5 5))
+/*
+//*
+//STEP020  EXEC PGM=CONDIF,COND=(4,GE,STEP010)
+//*-------------------------------------------------------------*
+//* PASO 2: CLASIFICACION BAJO/MEDIO/ALTO DE LAS TRANSACCIONES   *
+//* DEL DIA. NO CORRE SI STEP010 TERMINO CON RC >= 4. TOMA COMO  *
+//* ENTRADA EL XREF QUE DEJO SUMAPGM EN EL PASO ANTERIOR.        *
+//*-------------------------------------------------------------*
+//TRANSIN  DD  DSN=PROD.DIARIO.SUMA.XREF,DISP=SHR
+//CTLPARM  DD  DSN=PROD.PARM.CONDIF.QUIEBRES,DISP=SHR
+//RPTOUT   DD  DSN=PROD.DIARIO.CONDIF.REPORTE,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE)
+//CONDIDX  DD  DSN=PROD.DIARIO.CONDIF.INDICE,DISP=SHR
+//SYSOUT   DD  SYSOUT=*
+//
