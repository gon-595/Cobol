@@ -1,37 +1,396 @@
       ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
+      * Author:        R. MENDEZ - OPERACIONES BATCH
+      * Installation:  CENTRO DE COMPUTO
+      * Date-Written:  2026-06-08
+      * Purpose:       Calcula division, suma, resta y multiplicacion
+      *                de un par de numeros.
       * Tectonics: cobc
+      ******************************************************************
+      * MODIFICATION HISTORY
+      *  2026-06-08 RMM  Se agrega validacion de NUM2 antes del DIVIDE:
+      *                  un divisor en cero ya no aborta la corrida,
+      *                  se emite un aviso y se registra en el archivo
+      *                  de errores.
+      *  2026-06-10 RMM  Se sustituye el ACCEPT de un solo par por
+      *                  lectura en lote del archivo PARES-FILE; se
+      *                  emite un detalle por par con las cuatro
+      *                  operaciones y subtotales acumulados de
+      *                  RESULTADO2 a RESULTADO4 al final de la corrida.
+      *  2026-06-22 RMM  PARES-FILE pasa a usar el registro compartido
+      *                  TRX-REGISTRO (copybook CBTRANS); se agrega
+      *                  XREF-FILE con ese mismo registro ya resuelto
+      *                  para que CONDIF pueda tomarlo como su propio
+      *                  archivo de entrada para la misma transaccion.
+      *  2026-06-24 RMM  STOP RUN se cambia por GOBACK con RETURN-CODE
+      *                  para que el programa pueda ser invocado tanto
+      *                  de forma independiente como desde el driver
+      *                  del ciclo nocturno.
+      *  2026-06-26 RMM  Se agrega AUDIT-FILE: cada calculo (NUM1, NUM2
+      *                  y los cuatro RESULTADO) se registra con fecha
+      *                  y hora de corrida, para poder rastrear el
+      *                  origen de una cifra cuando el mayor no cierre.
+      *  2026-07-01 RMM  Se valida NUM1/NUM2 antes de calcular: un par
+      *                  con datos no numericos ya no aborta la corrida
+      *                  por error de datos en el DIVIDE/SUMA/RESTA/
+      *                  MULTIPLICACION; se rechaza, se registra en
+      *                  ERROR-FILE y se sigue con el siguiente par.
+      *  2026-07-08 RMM  DETALLE-FILE pasa a llevar el mismo patron de
+      *                  encabezado/pie del copybook CBRPTHDR (fecha,
+      *                  registros procesados, registros rechazados),
+      *                  en vez de empezar directo con el detalle y
+      *                  terminar solo con los subtotales.
+      *  2026-07-10 RMM  NUM1, NUM2 y los cuatro RESULTADO se amplian a
+      *                  dos decimales (copybook CBTRANS) para que los
+      *                  montos en centavos no se truncoen a numeros
+      *                  enteros; el DIVIDE/SUMA/RESTA/MULTIPLICACION
+      *                  usan ROUNDED sobre el resultado.
+      *  2026-07-15 RMM  XREF-FILE pasa a declarar el mismo registro
+      *                  compartido (copybook CBTRANS, con los nombres
+      *                  reemplazados por XREF-) en vez de un generico
+      *                  PIC X(80); asi el archivo que CONDIF toma como
+      *                  TRANS-FILE queda descrito igual en los dos
+      *                  extremos del traspaso. RETURN-CODE ya no queda
+      *                  siempre en cero: si hubo pares rechazados en la
+      *                  corrida, se deja distinto de cero para que el
+      *                  COND del JCL y el log del driver lo puedan ver.
+      *  2026-07-18 RMM  El chequeo de NUM2 en cero se mueve de
+      *                  2100-CALCULAR a 2050-VALIDAR-PAR: un divisor en
+      *                  cero ahora rechaza el par igual que un dato no
+      *                  numerico (se cuenta en WS-CONT-RECHAZADOS y no
+      *                  se escribe DETALLE-FILE/XREF-FILE/AUDIT-FILE ni
+      *                  se acumula en los subtotales), en vez de dejar
+      *                  pasar un TRX-RESULTADO forzado a cero como si
+      *                  fuera un resultado real.
+      *  2026-07-22 RMM  El DIVIDE y el MULTIPLY de 2100-CALCULAR
+      *                  agregan ON SIZE ERROR: un par cuyo resultado no
+      *                  cabe en TRX-RESULTADO/TRX-RESULTADO4 (divisor
+      *                  muy chico o producto muy grande) se rechaza
+      *                  igual que un dato no numerico, en vez de quedar
+      *                  truncado en silencio. WS-SUBTOTAL-LINE se
+      *                  angosta (17/7/6 en vez de 20/8/11, "MULT=" en
+      *                  vez de "MULTIPLIC=") porque excedia los 80
+      *                  bytes de DETALLE-REC y el campo RECHAZADOS se
+      *                  perdia al escribirse.
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. SUMAPGM.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARES-FILE ASSIGN TO "PARESIN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT DETALLE-FILE ASSIGN TO "SUMADET"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT XREF-FILE ASSIGN TO "SUMAXREF"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ERROR-FILE ASSIGN TO "ERRSUMA"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT AUDIT-FILE ASSIGN TO "SUMAAUD"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  PARES-FILE.
+       COPY CBTRANS.
+
+       FD  DETALLE-FILE.
+       01  DETALLE-REC                     PIC X(80).
+
+       FD  XREF-FILE.
+           COPY CBTRANS
+               REPLACING ==TRX-REGISTRO==      BY ==XREF-REGISTRO==
+                         ==TRX-ID==            BY ==XREF-ID==
+                         ==TRX-NUM1-ALFA==     BY ==XREF-NUM1-ALFA==
+                         ==TRX-NUM1==          BY ==XREF-NUM1==
+                         ==TRX-NUM2-ALFA==     BY ==XREF-NUM2-ALFA==
+                         ==TRX-NUM2==          BY ==XREF-NUM2==
+                         ==TRX-RESULTADOS==    BY ==XREF-RESULTADOS==
+                         ==TRX-RESULTADO2==    BY ==XREF-RESULTADO2==
+                         ==TRX-RESULTADO3==    BY ==XREF-RESULTADO3==
+                         ==TRX-RESULTADO4==    BY ==XREF-RESULTADO4==
+                         ==TRX-RESULTADO==     BY ==XREF-RESULTADO==
+                         ==TRX-CLASIFICACION==
+                             BY ==XREF-CLASIFICACION==.
+
+       FD  ERROR-FILE.
+       01  ERROR-REC                       PIC X(80).
+
+       FD  AUDIT-FILE.
+       01  AUDIT-REC                       PIC X(80).
+
        WORKING-STORAGE SECTION.
+       01  WS-FECHA-CORRIDA                PIC X(08).
+       01  WS-HORA-CORRIDA                 PIC X(08).
+
+       COPY CBRPTHDR.
+
+       01  WS-CONT-PROCESADOS              PIC 9(5)    VALUE ZERO.
+
+       01  WS-SUBTOTALES.
+           05  WS-SUBTOTAL-RESULTADO2      PIC 9(7)V99 VALUE ZERO.
+           05  WS-SUBTOTAL-RESULTADO3      PIC 9(7)V99 VALUE ZERO.
+           05  WS-SUBTOTAL-RESULTADO4      PIC 9(7)V99 VALUE ZERO.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SW                   PIC X(01)   VALUE "N".
+               88  WS-EOF-YES                          VALUE "Y".
+               88  WS-EOF-NO                             VALUE "N".
+           05  WS-DIVISOR-SW               PIC X(01)   VALUE "N".
+               88  WS-DIVISOR-CERO                     VALUE "Y".
+               88  WS-DIVISOR-OK                        VALUE "N".
+           05  WS-PAR-SW                   PIC X(01)   VALUE "V".
+               88  WS-PAR-VALIDO                        VALUE "V".
+               88  WS-PAR-INVALIDO                      VALUE "I".
+
+       01  WS-CONT-RECHAZADOS              PIC 9(5)    VALUE ZERO.
+
+       01  WS-DETALLE-LINE.
+           05  WS-DET-NUM1                 PIC Z(3)9.99.
+           05  FILLER                      PIC X(02)   VALUE SPACES.
+           05  WS-DET-NUM2                 PIC Z(3)9.99.
+           05  FILLER                      PIC X(02)   VALUE SPACES.
+           05  WS-DET-RESULTADO            PIC Z(4)9.99.
+           05  FILLER                      PIC X(02)   VALUE SPACES.
+           05  WS-DET-RESULTADO2           PIC Z(4)9.99.
+           05  FILLER                      PIC X(02)   VALUE SPACES.
+           05  WS-DET-RESULTADO3           PIC Z(4)9.99.
+           05  FILLER                      PIC X(02)   VALUE SPACES.
+           05  WS-DET-RESULTADO4           PIC Z(4)9.99.
+
+       01  WS-SUBTOTAL-LINE.
+           05  FILLER                      PIC X(17)
+               VALUE "SUBTOTALES: SUMA=".
+           05  WS-SUB-RESULTADO2           PIC Z(6)9.99.
+           05  FILLER                      PIC X(07)   VALUE " RESTA=".
+           05  WS-SUB-RESULTADO3           PIC Z(6)9.99.
+           05  FILLER                      PIC X(06)   VALUE " MULT=".
+           05  WS-SUB-RESULTADO4           PIC Z(6)9.99.
+           05  FILLER                      PIC X(12)
+               VALUE " RECHAZADOS=".
+           05  WS-SUB-RECHAZADOS           PIC Z(4)9.
 
-       01  NUM1 PIC 9(4).
-       01  NUM2 PIC 9(4).
-       01  RESULTADO PIC 9(5).
-       01  RESULTADO2 PIC 9(5).
-       01  RESULTADO3 PIC 9(5).
-       01  RESULTADO4 PIC 9(5).
+       01  WS-ERROR-LINE.
+           05  WS-ERR-NUM1                 PIC X(06).
+           05  FILLER                      PIC X(03)   VALUE SPACES.
+           05  WS-ERR-NUM2                 PIC X(06).
+           05  FILLER                      PIC X(03)   VALUE SPACES.
+           05  WS-ERR-RAZON                PIC X(30).
 
+       01  WS-AUDIT-LINE.
+           05  WS-AUD-FECHA                PIC X(08).
+           05  FILLER                      PIC X(01)   VALUE SPACES.
+           05  WS-AUD-HORA                 PIC X(08).
+           05  FILLER                      PIC X(02)   VALUE SPACES.
+           05  WS-AUD-NUM1                 PIC Z(3)9.99.
+           05  FILLER                      PIC X(02)   VALUE SPACES.
+           05  WS-AUD-NUM2                 PIC Z(3)9.99.
+           05  FILLER                      PIC X(02)   VALUE SPACES.
+           05  WS-AUD-RESULTADO            PIC Z(4)9.99.
+           05  FILLER                      PIC X(02)   VALUE SPACES.
+           05  WS-AUD-RESULTADO2           PIC Z(4)9.99.
+           05  FILLER                      PIC X(02)   VALUE SPACES.
+           05  WS-AUD-RESULTADO3           PIC Z(4)9.99.
+           05  FILLER                      PIC X(02)   VALUE SPACES.
+           05  WS-AUD-RESULTADO4           PIC Z(4)9.99.
 
        PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           DISPLAY "INTRODUSCA UN NUMERO: ".
-           ACCEPT NUM1.
-           DISPLAY "INTRODUSCA SEGUNDO NUMERO: ".
-           ACCEPT NUM2.
-           DIVIDE NUM1 BY  NUM2 GIVING RESULTADO.
-           DISPLAY "la DIVISION ES: " RESULTADO.
-           ADD NUM1 TO NUM2 GIVING RESULTADO2.
-           DISPLAY "LA SUMA ES: " RESULTADO2.
-           SUBTRACT NUM1 FROM NUM2 GIVING RESULTADO3.
-           DISPLAY "LA RESTA ESS: " RESULTADO3.
-           MULTIPLY NUM1 BY NUM2 GIVING RESULTADO4.
-           DISPLAY "LA MULTIPLICACION ES: " RESULTADO4.
-
-           STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-PARES
+               THRU 2000-EXIT
+               UNTIL WS-EOF-YES.
+           PERFORM 8000-TERMINATE
+               THRU 8000-EXIT.
+
+           IF WS-CONT-RECHAZADOS > 0
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE ZERO TO RETURN-CODE
+           END-IF.
+           GOBACK.
+
+      *-----------------------------------------------------------*
+      *  1000-INITIALIZE - ABRE LOS ARCHIVOS DE LA CORRIDA Y LEE  *
+      *  EL PRIMER PAR NUM1/NUM2.                                 *
+      *-----------------------------------------------------------*
+       1000-INITIALIZE.
+           ACCEPT WS-FECHA-CORRIDA FROM DATE YYYYMMDD.
+           ACCEPT WS-HORA-CORRIDA FROM TIME.
+           OPEN INPUT PARES-FILE.
+           OPEN OUTPUT DETALLE-FILE.
+           OPEN OUTPUT XREF-FILE.
+           OPEN OUTPUT ERROR-FILE.
+           OPEN OUTPUT AUDIT-FILE.
+           MOVE "SUMAPGM - DETALLE" TO RPT-HDR-NOMBRE.
+           MOVE WS-FECHA-CORRIDA TO RPT-HDR-FECHA.
+           WRITE DETALLE-REC FROM RPT-HEADER-LINE.
+           PERFORM 2900-READ-PARES
+               THRU 2900-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *  2000-PROCESS-PARES - REALIZA LAS CUATRO OPERACIONES SOBRE *
+      *  EL PAR ACTUAL, ESCRIBE EL DETALLE Y AVANZA AL SIGUIENTE. *
+      *-----------------------------------------------------------*
+       2000-PROCESS-PARES.
+           ADD 1 TO WS-CONT-PROCESADOS.
+           PERFORM 2050-VALIDAR-PAR
+               THRU 2050-EXIT.
+
+           IF WS-PAR-VALIDO
+               PERFORM 2100-CALCULAR
+                   THRU 2100-EXIT
+           END-IF.
+
+           IF WS-PAR-INVALIDO
+               ADD 1 TO WS-CONT-RECHAZADOS
+           ELSE
+               MOVE TRX-NUM1 TO WS-DET-NUM1
+               MOVE TRX-NUM2 TO WS-DET-NUM2
+               MOVE TRX-RESULTADO TO WS-DET-RESULTADO
+               MOVE TRX-RESULTADO2 TO WS-DET-RESULTADO2
+               MOVE TRX-RESULTADO3 TO WS-DET-RESULTADO3
+               MOVE TRX-RESULTADO4 TO WS-DET-RESULTADO4
+               WRITE DETALLE-REC FROM WS-DETALLE-LINE
+               WRITE XREF-REGISTRO FROM TRX-REGISTRO
+
+               MOVE WS-FECHA-CORRIDA TO WS-AUD-FECHA
+               MOVE WS-HORA-CORRIDA TO WS-AUD-HORA
+               MOVE TRX-NUM1 TO WS-AUD-NUM1
+               MOVE TRX-NUM2 TO WS-AUD-NUM2
+               MOVE TRX-RESULTADO TO WS-AUD-RESULTADO
+               MOVE TRX-RESULTADO2 TO WS-AUD-RESULTADO2
+               MOVE TRX-RESULTADO3 TO WS-AUD-RESULTADO3
+               MOVE TRX-RESULTADO4 TO WS-AUD-RESULTADO4
+               WRITE AUDIT-REC FROM WS-AUDIT-LINE
+
+               ADD TRX-RESULTADO2 TO WS-SUBTOTAL-RESULTADO2
+               ADD TRX-RESULTADO3 TO WS-SUBTOTAL-RESULTADO3
+               ADD TRX-RESULTADO4 TO WS-SUBTOTAL-RESULTADO4
+           END-IF.
+
+           PERFORM 2900-READ-PARES
+               THRU 2900-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *  2050-VALIDAR-PAR - RECHAZA EL PAR SI NUM1 O NUM2 NO SON   *
+      *  NUMERICOS, O SI NUM2 ES CERO, PARA QUE EL CALCULO NO      *
+      *  ABORTE LA CORRIDA NI PRODUZCA UN RESULTADO FABRICADO.     *
+      *-----------------------------------------------------------*
+       2050-VALIDAR-PAR.
+           SET WS-PAR-VALIDO TO TRUE.
+           SET WS-DIVISOR-OK TO TRUE.
+
+           IF TRX-NUM1 NOT NUMERIC OR TRX-NUM2 NOT NUMERIC
+               SET WS-PAR-INVALIDO TO TRUE
+               DISPLAY "AVISO: PAR RECHAZADO, NUM1/NUM2 NO NUMERICO"
+               MOVE TRX-NUM1-ALFA TO WS-ERR-NUM1
+               MOVE TRX-NUM2-ALFA TO WS-ERR-NUM2
+               MOVE "NUM1/NUM2 NO NUMERICO" TO WS-ERR-RAZON
+               WRITE ERROR-REC FROM WS-ERROR-LINE
+           ELSE
+               IF TRX-NUM2 = 0
+                   SET WS-DIVISOR-CERO TO TRUE
+                   SET WS-PAR-INVALIDO TO TRUE
+                   DISPLAY "AVISO: PAR RECHAZADO, NUM2 ES CERO"
+                   MOVE TRX-NUM1-ALFA TO WS-ERR-NUM1
+                   MOVE TRX-NUM2-ALFA TO WS-ERR-NUM2
+                   MOVE "DIVISOR EN CERO" TO WS-ERR-RAZON
+                   WRITE ERROR-REC FROM WS-ERROR-LINE
+               END-IF
+           END-IF.
+       2050-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *  2100-CALCULAR - REALIZA LAS CUATRO OPERACIONES SOBRE EL  *
+      *  PAR TRX-NUM1/TRX-NUM2. SOLO SE LLEGA AQUI CON UN PAR YA   *
+      *  VALIDADO POR 2050-VALIDAR-PAR, ASI QUE TRX-NUM2 NUNCA ES  *
+      *  CERO. EL DIVIDE Y EL MULTIPLY PUEDEN EXCEDER EL ANCHO DE  *
+      *  TRX-RESULTADO/TRX-RESULTADO4 CON VALORES GRANDES O UN     *
+      *  DIVISOR MUY CHICO; ON SIZE ERROR RECHAZA EL PAR EN VEZ DE  *
+      *  DEJAR UN RESULTADO TRUNCADO SIN AVISO.                    *
+      *-----------------------------------------------------------*
+       2100-CALCULAR.
+           DIVIDE TRX-NUM1 BY TRX-NUM2 GIVING TRX-RESULTADO
+               ROUNDED
+               ON SIZE ERROR
+                   SET WS-PAR-INVALIDO TO TRUE
+                   DISPLAY "AVISO: PAR RECHAZADO, DIVISION FUERA DE "
+                           "RANGO"
+                   MOVE TRX-NUM1-ALFA TO WS-ERR-NUM1
+                   MOVE TRX-NUM2-ALFA TO WS-ERR-NUM2
+                   MOVE "DIVISION FUERA DE RANGO" TO WS-ERR-RAZON
+                   WRITE ERROR-REC FROM WS-ERROR-LINE
+           END-DIVIDE.
+           DISPLAY "la DIVISION ES: " TRX-RESULTADO.
+
+           ADD TRX-NUM1 TO TRX-NUM2 GIVING TRX-RESULTADO2
+               ROUNDED.
+           DISPLAY "LA SUMA ES: " TRX-RESULTADO2.
+           SUBTRACT TRX-NUM1 FROM TRX-NUM2 GIVING TRX-RESULTADO3
+               ROUNDED.
+           DISPLAY "LA RESTA ESS: " TRX-RESULTADO3.
+           MULTIPLY TRX-NUM1 BY TRX-NUM2 GIVING TRX-RESULTADO4
+               ROUNDED
+               ON SIZE ERROR
+                   SET WS-PAR-INVALIDO TO TRUE
+                   DISPLAY "AVISO: PAR RECHAZADO, MULTIPLICACION "
+                           "FUERA DE RANGO"
+                   MOVE TRX-NUM1-ALFA TO WS-ERR-NUM1
+                   MOVE TRX-NUM2-ALFA TO WS-ERR-NUM2
+                   MOVE "MULTIPLICACION FUERA DE RANGO" TO WS-ERR-RAZON
+                   WRITE ERROR-REC FROM WS-ERROR-LINE
+           END-MULTIPLY.
+           DISPLAY "LA MULTIPLICACION ES: " TRX-RESULTADO4.
+       2100-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *  2900-READ-PARES - LECTURA DE UN REGISTRO DEL ARCHIVO DE  *
+      *  PARES, CON MARCA DE FIN DE ARCHIVO.                      *
+      *-----------------------------------------------------------*
+       2900-READ-PARES.
+           READ PARES-FILE
+               AT END
+                   SET WS-EOF-YES TO TRUE
+           END-READ.
+       2900-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *  8000-TERMINATE - ESCRIBE LOS SUBTOTALES Y CIERRA LOS     *
+      *  ARCHIVOS DE LA CORRIDA.                                  *
+      *-----------------------------------------------------------*
+       8000-TERMINATE.
+           MOVE WS-SUBTOTAL-RESULTADO2 TO WS-SUB-RESULTADO2.
+           MOVE WS-SUBTOTAL-RESULTADO3 TO WS-SUB-RESULTADO3.
+           MOVE WS-SUBTOTAL-RESULTADO4 TO WS-SUB-RESULTADO4.
+           MOVE WS-CONT-RECHAZADOS TO WS-SUB-RECHAZADOS.
+           WRITE DETALLE-REC FROM WS-SUBTOTAL-LINE.
+           DISPLAY WS-SUBTOTAL-LINE.
+
+           MOVE WS-FECHA-CORRIDA TO RPT-TRL-FECHA.
+           MOVE WS-CONT-PROCESADOS TO RPT-TRL-REGISTROS.
+           MOVE WS-CONT-RECHAZADOS TO RPT-TRL-ERRORES.
+           WRITE DETALLE-REC FROM RPT-TRAILER-LINE.
+
+           CLOSE PARES-FILE
+                 DETALLE-FILE
+                 XREF-FILE
+                 ERROR-FILE
+                 AUDIT-FILE.
+       8000-EXIT.
+           EXIT.
+
+       END PROGRAM SUMAPGM.
