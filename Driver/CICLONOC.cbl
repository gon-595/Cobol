@@ -0,0 +1,243 @@
+      ******************************************************************
+      * Author:        R. MENDEZ - OPERACIONES BATCH
+      * Installation:  CENTRO DE COMPUTO
+      * Date-Written:  2026-06-24
+      * Purpose:       Driver del ciclo nocturno: ejecuta SUMAPGM,
+      *                CONDIF y RUTINAS en secuencia como una sola
+      *                corrida consolidada, dejando un log de lo que
+      *                se ejecuto, en que orden y con que resultado.
+      * Tectonics: cobc
+      ******************************************************************
+      * MODIFICATION HISTORY
+      *  2026-06-24 RMM  Version inicial del driver del ciclo nocturno.
+      *  2026-07-08 RMM  CICLOLOG pasa a llevar el mismo patron de
+      *                  encabezado/pie del copybook CBRPTHDR (fecha,
+      *                  pasos ejecutados, pasos con RETURN-CODE
+      *                  distinto de cero), en vez de terminar justo
+      *                  despues del ultimo paso registrado.
+      *  2026-07-15 RMM  WS-LOG-RC se ensancha: con un solo digito no
+      *                  alcanzaba para un RETURN-CODE real de dos
+      *                  cifras y el log lo mostraba mal editado.
+      *  2026-07-18 RMM  Se agrega el paso 2150-COPIAR-XREF-A-TRANSIN
+      *                  entre SUMAPGM y CONDIF: el driver no pasaba
+      *                  por el JCL ni por su tarjeta DD que hace
+      *                  TRANSIN apuntar al XREF que deja SUMAPGM, asi
+      *                  que CONDIF terminaba clasificando lo que
+      *                  hubiera en un TRANSIN suelto del directorio de
+      *                  la corrida en vez del cruce recien calculado.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CICLONOC.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOG-FILE ASSIGN TO "CICLOLOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT XREF-IN-FILE ASSIGN TO "SUMAXREF"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT TRANS-OUT-FILE ASSIGN TO "TRANSIN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LOG-FILE.
+       01  LOG-REC                         PIC X(80).
+
+       FD  XREF-IN-FILE.
+           COPY CBTRANS
+               REPLACING ==TRX-REGISTRO==      BY ==XIN-REGISTRO==
+                         ==TRX-ID==            BY ==XIN-ID==
+                         ==TRX-NUM1-ALFA==     BY ==XIN-NUM1-ALFA==
+                         ==TRX-NUM1==          BY ==XIN-NUM1==
+                         ==TRX-NUM2-ALFA==     BY ==XIN-NUM2-ALFA==
+                         ==TRX-NUM2==          BY ==XIN-NUM2==
+                         ==TRX-RESULTADOS==    BY ==XIN-RESULTADOS==
+                         ==TRX-RESULTADO2==    BY ==XIN-RESULTADO2==
+                         ==TRX-RESULTADO3==    BY ==XIN-RESULTADO3==
+                         ==TRX-RESULTADO4==    BY ==XIN-RESULTADO4==
+                         ==TRX-RESULTADO==     BY ==XIN-RESULTADO==
+                         ==TRX-CLASIFICACION==
+                             BY ==XIN-CLASIFICACION==.
+
+       FD  TRANS-OUT-FILE.
+           COPY CBTRANS
+               REPLACING ==TRX-REGISTRO==      BY ==TOUT-REGISTRO==
+                         ==TRX-ID==            BY ==TOUT-ID==
+                         ==TRX-NUM1-ALFA==     BY ==TOUT-NUM1-ALFA==
+                         ==TRX-NUM1==          BY ==TOUT-NUM1==
+                         ==TRX-NUM2-ALFA==     BY ==TOUT-NUM2-ALFA==
+                         ==TRX-NUM2==          BY ==TOUT-NUM2==
+                         ==TRX-RESULTADOS==    BY ==TOUT-RESULTADOS==
+                         ==TRX-RESULTADO2==    BY ==TOUT-RESULTADO2==
+                         ==TRX-RESULTADO3==    BY ==TOUT-RESULTADO3==
+                         ==TRX-RESULTADO4==    BY ==TOUT-RESULTADO4==
+                         ==TRX-RESULTADO==     BY ==TOUT-RESULTADO==
+                         ==TRX-CLASIFICACION==
+                             BY ==TOUT-CLASIFICACION==.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FECHA-CORRIDA                PIC X(08).
+       01  WS-HORA-PASO                    PIC X(08).
+       01  WS-SECUENCIA                    PIC 9(02)   VALUE ZERO.
+       01  WS-CONT-PASOS-ERROR             PIC 9(02)   VALUE ZERO.
+
+       01  WS-COPIA-EOF-SW                 PIC X(01)   VALUE "N".
+           88  WS-COPIA-EOF-YES                         VALUE "Y".
+           88  WS-COPIA-EOF-NO                           VALUE "N".
+
+       COPY CBRPTHDR.
+
+       01  WS-LOG-LINE.
+           05  WS-LOG-SECUENCIA            PIC Z9.
+           05  FILLER                      PIC X(02)   VALUE SPACES.
+           05  WS-LOG-PASO                 PIC X(14).
+           05  FILLER                      PIC X(02)   VALUE SPACES.
+           05  WS-LOG-HORA                 PIC X(08).
+           05  FILLER                      PIC X(02)   VALUE SPACES.
+           05  WS-LOG-RC                   PIC ----9.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-EXIT.
+           PERFORM 2100-EJECUTAR-SUMA
+               THRU 2100-EXIT.
+           PERFORM 2150-COPIAR-XREF-A-TRANSIN
+               THRU 2150-EXIT.
+           PERFORM 2200-EJECUTAR-CONDIF
+               THRU 2200-EXIT.
+           PERFORM 2300-EJECUTAR-RUTINAS
+               THRU 2300-EXIT.
+           PERFORM 8000-TERMINATE
+               THRU 8000-EXIT.
+           STOP RUN.
+
+      *-----------------------------------------------------------*
+      *  1000-INITIALIZE - ABRE EL LOG CONSOLIDADO DEL CICLO.     *
+      *-----------------------------------------------------------*
+       1000-INITIALIZE.
+           ACCEPT WS-FECHA-CORRIDA FROM DATE YYYYMMDD.
+           OPEN OUTPUT LOG-FILE.
+           MOVE "CICLO NOCTURNO" TO RPT-HDR-NOMBRE.
+           MOVE WS-FECHA-CORRIDA TO RPT-HDR-FECHA.
+           WRITE LOG-REC FROM RPT-HEADER-LINE.
+       1000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *  2100-EJECUTAR-SUMA - PRIMER PASO: CONCILIACION ARITMETICA*
+      *  DE PARES NUM1/NUM2.                                      *
+      *-----------------------------------------------------------*
+       2100-EJECUTAR-SUMA.
+           CALL "SUMAPGM" END-CALL.
+           MOVE "SUMAPGM" TO WS-LOG-PASO.
+           PERFORM 8100-REGISTRAR-PASO
+               THRU 8100-EXIT.
+       2100-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *  2150-COPIAR-XREF-A-TRANSIN - TRASPASA EL CRUCE QUE SUMAPGM*
+      *  ACABA DE DEJAR EN SUMAXREF AL ARCHIVO TRANSIN, PARA QUE   *
+      *  CONDIF CLASIFIQUE LA MISMA TRANSACCION QUE SUMAPGM YA     *
+      *  CALCULO EN VEZ DE UN TRANSIN SUELTO QUE PUDIERA QUEDAR    *
+      *  EN EL DIRECTORIO DE LA CORRIDA. EL PASO JCL EQUIVALENTE   *
+      *  HACE ESTO MISMO CON UNA TARJETA DD QUE APUNTA LOS DOS     *
+      *  NOMBRES AL MISMO DATASET.                                *
+      *-----------------------------------------------------------*
+       2150-COPIAR-XREF-A-TRANSIN.
+           OPEN INPUT XREF-IN-FILE.
+           OPEN OUTPUT TRANS-OUT-FILE.
+           SET WS-COPIA-EOF-NO TO TRUE.
+           PERFORM 2160-LEER-XREF
+               THRU 2160-EXIT.
+           PERFORM 2170-COPIAR-REGISTRO
+               THRU 2170-EXIT
+               UNTIL WS-COPIA-EOF-YES.
+           CLOSE XREF-IN-FILE
+                 TRANS-OUT-FILE.
+       2150-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *  2160-LEER-XREF - LECTURA DE UN REGISTRO DE XREF-IN-FILE, *
+      *  CON MARCA DE FIN DE ARCHIVO.                             *
+      *-----------------------------------------------------------*
+       2160-LEER-XREF.
+           READ XREF-IN-FILE
+               AT END
+                   SET WS-COPIA-EOF-YES TO TRUE
+           END-READ.
+       2160-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *  2170-COPIAR-REGISTRO - ESCRIBE EL REGISTRO LEIDO DE       *
+      *  XREF-IN-FILE EN TRANS-OUT-FILE Y AVANZA AL SIGUIENTE.    *
+      *-----------------------------------------------------------*
+       2170-COPIAR-REGISTRO.
+           MOVE XIN-REGISTRO TO TOUT-REGISTRO.
+           WRITE TOUT-REGISTRO.
+           PERFORM 2160-LEER-XREF
+               THRU 2160-EXIT.
+       2170-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *  2200-EJECUTAR-CONDIF - SEGUNDO PASO: CLASIFICACION DE    *
+      *  LAS TRANSACCIONES DEL DIA.                               *
+      *-----------------------------------------------------------*
+       2200-EJECUTAR-CONDIF.
+           CALL "CONDIF" END-CALL.
+           MOVE "CONDIF" TO WS-LOG-PASO.
+           PERFORM 8100-REGISTRAR-PASO
+               THRU 8100-EXIT.
+       2200-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *  2300-EJECUTAR-RUTINAS - TERCER PASO: FASES RUTINA01-04.  *
+      *-----------------------------------------------------------*
+       2300-EJECUTAR-RUTINAS.
+           CALL "RUTINAS" END-CALL.
+           MOVE "RUTINAS" TO WS-LOG-PASO.
+           PERFORM 8100-REGISTRAR-PASO
+               THRU 8100-EXIT.
+       2300-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *  8100-REGISTRAR-PASO - ESCRIBE AL LOG CONSOLIDADO EL PASO *
+      *  QUE SE ACABA DE EJECUTAR, SU SECUENCIA Y SU RETURN-CODE. *
+      *-----------------------------------------------------------*
+       8100-REGISTRAR-PASO.
+           ADD 1 TO WS-SECUENCIA.
+           ACCEPT WS-HORA-PASO FROM TIME.
+           MOVE WS-SECUENCIA TO WS-LOG-SECUENCIA.
+           MOVE WS-HORA-PASO TO WS-LOG-HORA.
+           MOVE RETURN-CODE TO WS-LOG-RC.
+           IF RETURN-CODE NOT = 0
+               ADD 1 TO WS-CONT-PASOS-ERROR
+           END-IF.
+           WRITE LOG-REC FROM WS-LOG-LINE.
+           DISPLAY WS-LOG-LINE.
+       8100-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *  8000-TERMINATE - CIERRA EL LOG DEL CICLO.                *
+      *-----------------------------------------------------------*
+       8000-TERMINATE.
+           MOVE WS-FECHA-CORRIDA TO RPT-TRL-FECHA.
+           MOVE WS-SECUENCIA TO RPT-TRL-REGISTROS.
+           MOVE WS-CONT-PASOS-ERROR TO RPT-TRL-ERRORES.
+           WRITE LOG-REC FROM RPT-TRAILER-LINE.
+           CLOSE LOG-FILE.
+       8000-EXIT.
+           EXIT.
+
+       END PROGRAM CICLONOC.
